@@ -0,0 +1,47 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *
+      *  AUDIT TRAIL RECORD LAYOUT.  ONE RECORD IS APPENDED TO THE
+      *  AUDIT LOG FOR EVERY CLIENT PROJECTION RUN, SO COMPLIANCE CAN
+      *  RECONSTRUCT THE ASSUMPTIONS BEHIND ANY PAST PROJECTION.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  TM   ORIGINAL AUDIT RECORD LAYOUT.
+      *  2026-08-08  TM   ADDED THE ESCALATION RATE, SCENARIO RATES,
+      *                   SOCIAL SECURITY/PENSION INCOME, AND
+      *                   WITHDRAWAL/DECUMULATION FIELDS SO THE AUDIT
+      *                   TRAIL COVERS EVERY ASSUMPTION AND OUTCOME THE
+      *                   PROJECTION NOW USES, NOT JUST THE ORIGINAL
+      *                   ACCUMULATION-PHASE INPUTS.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUD-RUN-DATE               PIC 9(08).
+           05  AUD-RUN-TIME               PIC 9(08).
+           05  AUD-OPERATOR-ID            PIC X(08).
+           05  AUD-CLIENT-ID              PIC X(10).
+           05  AUD-AGE                    PIC 9(03).
+           05  AUD-MONEY                  PIC 9(07)V99.
+           05  AUD-RETIREMENT-AGE         PIC 9(03).
+           05  AUD-ANNUAL-RETURN          PIC 9(01)V99.
+           05  AUD-YEARLY-DEPOSIT-AMOUNT  PIC 9(07)V99.
+           05  AUD-ESCALATION-RATE        PIC 9(01)V99.
+           05  AUD-SCENARIO-LOW-RETURN    PIC 9(01)V99.
+           05  AUD-SCENARIO-MED-RETURN    PIC 9(01)V99.
+           05  AUD-SCENARIO-HIGH-RETURN   PIC 9(01)V99.
+           05  AUD-SS-ANNUAL-BENEFIT      PIC 9(07)V99.
+           05  AUD-SS-START-AGE           PIC 9(03).
+           05  AUD-PENSION-ANNUAL-BENEFIT PIC 9(07)V99.
+           05  AUD-PENSION-START-AGE      PIC 9(03).
+           05  AUD-WITHDRAWAL-AMOUNT      PIC 9(07)V99.
+           05  AUD-RETIREMENT-LENGTH      PIC 9(03).
+           05  AUD-DECUM-OUTCOME          PIC X(01).
+               88  AUD-DECUM-NOT-APPLICABLE   VALUE "N".
+               88  AUD-DECUM-DEPLETED         VALUE "D".
+               88  AUD-DECUM-LASTED           VALUE "L".
+           05  AUD-DEPLETED-YEAR          PIC 9(03).
+           05  AUD-DEPLETED-AGE           PIC 9(03).
+           05  AUD-DECUM-END-BALANCE      PIC 9(07)V99.
+           05  AUD-FINAL-RESULT           PIC 9(09)V99.
+           05  FILLER                     PIC X(10).
