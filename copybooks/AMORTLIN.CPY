@@ -0,0 +1,128 @@
+      *****************************************************************
+      *  AMORTLIN.CPY
+      *
+      *  PRINT LINE LAYOUTS FOR THE YEAR-BY-YEAR AMORTIZATION REPORT
+      *  PRODUCED BY RETIREMENT-PLANNER.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  TM   ORIGINAL REPORT LINE LAYOUTS.
+      *  2026-08-08  TM   ADDED THE POST-RETIREMENT WITHDRAWAL LINES SO
+      *                   THE DECUMULATION PHASE PRINTS A YEAR-BY-YEAR
+      *                   SCHEDULE THE SAME WAY THE ACCUMULATION PHASE
+      *                   DOES.
+      *  2026-08-08  TM   RELABELED THE WITHDRAWAL COLUMN "NET
+      *                   WITHDRAWAL" SINCE IT NOW REFLECTS THE AMOUNT
+      *                   ACTUALLY DRAWN FROM SAVINGS AFTER ANY SOCIAL
+      *                   SECURITY OR PENSION INCOME ALREADY STARTED IS
+      *                   APPLIED AGAINST THE ANNUAL NEED.
+      *****************************************************************
+       01  RPT-HEADING-1.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(45)
+               VALUE "RETIREMENT PLANNER - AMORTIZATION SCHEDULE".
+           05  FILLER                 PIC X(10) VALUE "PAGE".
+           05  RPT-PAGE-NO            PIC ZZZ9.
+       01  RPT-HEADING-2.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(08) VALUE "CLIENT:".
+           05  RPT-CLIENT-ID          PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RPT-CLIENT-NAME        PIC X(30).
+       01  RPT-COLUMN-HEADING.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(06) VALUE "YEAR".
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(16) VALUE "DEPOSIT".
+           05  FILLER                 PIC X(18) VALUE "INTEREST EARNED".
+           05  FILLER                 PIC X(18) VALUE "ENDING BALANCE".
+       01  RPT-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  RPT-YEAR               PIC ZZ9.
+           05  FILLER                 PIC X(07) VALUE SPACES.
+           05  RPT-DEPOSIT            PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RPT-INTEREST           PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RPT-BALANCE            PIC $$$,$$$,$$9.99.
+       01  RPT-BLANK-LINE              PIC X(01) VALUE SPACE.
+       01  RPT-SCENARIO-HEADING.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(40)
+               VALUE "SCENARIO COMPARISON AT RETIREMENT - YEAR".
+           05  RPT-SCENARIO-YEAR      PIC ZZ9.
+       01  RPT-SCENARIO-COLUMNS.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(16) VALUE "CONSERVATIVE".
+           05  FILLER                 PIC X(16) VALUE "MODERATE".
+           05  FILLER                 PIC X(16) VALUE "AGGRESSIVE".
+       01  RPT-SCENARIO-DETAIL.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  RPT-SCEN-LOW-BAL       PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  RPT-SCEN-MED-BAL       PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  RPT-SCEN-HIGH-BAL      PIC $$$,$$$,$$9.99.
+       01  RPT-INCOME-HEADING.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(40)
+               VALUE "OTHER RETIREMENT INCOME SOURCES".
+       01  RPT-INCOME-SS-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(20)
+               VALUE "SOCIAL SECURITY:".
+           05  RPT-SS-BENEFIT         PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(12) VALUE " PER YEAR AT".
+           05  RPT-SS-START-AGE       PIC ZZ9.
+       01  RPT-INCOME-PENSION-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(20) VALUE "PENSION:".
+           05  RPT-PENSION-BENEFIT    PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(12) VALUE " PER YEAR AT".
+           05  RPT-PENSION-START-AGE  PIC ZZ9.
+       01  RPT-INCOME-TOTAL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(40)
+               VALUE "TOTAL OTHER INCOME AT RETIREMENT AGE:".
+           05  RPT-TOTAL-OTHER-INCOME PIC $$$,$$$,$$9.99.
+       01  RPT-DECUM-HEADING.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(40)
+               VALUE "POST-RETIREMENT WITHDRAWAL PROJECTION".
+       01  RPT-DECUM-COLUMNS.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(06) VALUE "YEAR".
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE "AGE".
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(16) VALUE "NET WITHDRAWAL".
+           05  FILLER                 PIC X(18) VALUE "GROWTH".
+           05  FILLER                 PIC X(18) VALUE "ENDING BALANCE".
+       01  RPT-DECUM-DETAIL.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  RPT-DECUM-YEAR         PIC ZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  RPT-DECUM-AGE          PIC ZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  RPT-DECUM-WITHDRAWAL   PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RPT-DECUM-GROWTH       PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RPT-DECUM-BALANCE      PIC $$$,$$$,$$9.99.
+       01  RPT-DECUM-DEPLETED-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(23)
+               VALUE "FUNDS DEPLETED IN YEAR".
+           05  RPT-DEPLETED-YEAR      PIC ZZ9.
+           05  FILLER                 PIC X(07) VALUE " AT AGE".
+           05  RPT-DEPLETED-AGE       PIC ZZ9.
+       01  RPT-DECUM-LASTS-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(40)
+               VALUE "FUNDS LAST THE FULL RETIREMENT LENGTH.".
+       01  RPT-DECUM-ENDING-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(30)
+               VALUE "BALANCE AT END OF DRAWDOWN:".
+           05  RPT-DECUM-END-BALANCE  PIC $$$,$$$,$$9.99.
