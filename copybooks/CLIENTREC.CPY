@@ -0,0 +1,47 @@
+      *****************************************************************
+      *  CLIENTREC.CPY
+      *
+      *  CLIENT MASTER RECORD LAYOUT FOR RETIREMENT-PLANNER BATCH RUN.
+      *  ONE RECORD PER CLIENT.  FIELDS MIRROR THE VALUES THAT USED TO
+      *  BE KEYED IN ONE AT A TIME THROUGH ACCEPT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  TM   ORIGINAL LAYOUT FOR BATCH CLIENT MASTER FILE.
+      *  2026-08-08  TM   ADDED CLM-ESCALATION-RATE SO THE YEARLY
+      *                   DEPOSIT CAN GROW EACH YEAR INSTEAD OF STAYING
+      *                   FLAT FOR THE WHOLE PROJECTION.  ZERO MEANS NO
+      *                   ESCALATION.
+      *  2026-08-08  TM   ADDED THE CLM-SCENARIO-xxx RETURN RATES SO A
+      *                   CONSERVATIVE/MODERATE/AGGRESSIVE COMPARISON
+      *                   CAN BE PRINTED ALONGSIDE THE MAIN PROJECTION.
+      *                   ALL THREE ZERO MEANS NO COMPARISON IS WANTED.
+      *  2026-08-08  TM   ADDED SOCIAL SECURITY AND PENSION BENEFIT
+      *                   FIELDS SO THOSE INCOME SOURCES CAN BE SHOWN
+      *                   ALONGSIDE THE SAVINGS PROJECTION.  A ZERO
+      *                   BENEFIT AMOUNT MEANS THE CLIENT HAS NONE.
+      *  2026-08-08  TM   ADDED CLM-WITHDRAWAL-AMOUNT AND
+      *                   CLM-RETIREMENT-LENGTH SO A POST-RETIREMENT
+      *                   DRAWDOWN CAN BE PROJECTED AGAINST THE ENDING
+      *                   BALANCE.  A ZERO WITHDRAWAL AMOUNT MEANS NO
+      *                   DRAWDOWN PHASE IS WANTED FOR THE CLIENT.
+      *****************************************************************
+       01  CLIENT-RECORD.
+           05  CLM-CLIENT-ID              PIC X(10).
+           05  CLM-CLIENT-NAME            PIC X(30).
+           05  CLM-AGE                    PIC 9(03).
+           05  CLM-MONEY                  PIC 9(07)V99.
+           05  CLM-RETIREMENT-AGE         PIC 9(03).
+           05  CLM-ANNUAL-RETURN          PIC 9(01)V99.
+           05  CLM-YEARLY-DEPOSIT-AMOUNT  PIC 9(07)V99.
+           05  CLM-ESCALATION-RATE        PIC 9(01)V99.
+           05  CLM-SCENARIO-LOW-RETURN    PIC 9(01)V99.
+           05  CLM-SCENARIO-MED-RETURN    PIC 9(01)V99.
+           05  CLM-SCENARIO-HIGH-RETURN   PIC 9(01)V99.
+           05  CLM-SS-ANNUAL-BENEFIT      PIC 9(07)V99.
+           05  CLM-SS-START-AGE           PIC 9(03).
+           05  CLM-PENSION-ANNUAL-BENEFIT PIC 9(07)V99.
+           05  CLM-PENSION-START-AGE      PIC 9(03).
+           05  CLM-WITHDRAWAL-AMOUNT      PIC 9(07)V99.
+           05  CLM-RETIREMENT-LENGTH      PIC 9(03).
