@@ -1,43 +1,726 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RETIREMENT-PLANNER.
-       AUTHOR.     TORITSEJU MIKIE.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  AGE PIC 9(3).
-       01  MONEY PIC 9(7)V99.
-       01  RETIREMENT-AGE PIC 9(3).
-       01  PERIOD PIC 9(3).
-       01  ANNUAL-RETURN PIC 9(1)V99.
-       01  TOTAL-MONEY PIC 9(9)V9(9).
-       01  YEARLY-DEPOSIT-AMOUNT PIC 9(7)V99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter your current age: "
-           ACCEPT AGE.
-           DISPLAY "Enter your current money in the format xxxxxxx.xx,"
-           DISPLAY " only numbers."
-           ACCEPT MONEY.
-           DISPLAY "Enter your retirement age: "
-           ACCEPT RETIREMENT-AGE.
-           SUBTRACT AGE FROM RETIREMENT-AGE GIVING PERIOD.
-           ADD 1 TO PERIOD.
-           DISPLAY "You are retiring in ", PERIOD, " years".
-           DISPLAY "Enter rate of yearly return as .xx"
-           DISPLAY "(recommended .06)"
-           ACCEPT ANNUAL-RETURN.
-           ADD 1 TO ANNUAL-RETURN.
-           DISPLAY "Enter yearly deposit amount as xxxxxxx.xx"
-           ACCEPT YEARLY-DEPOSIT-AMOUNT.
-      *>      COMPUTE TOTAL-MONEY = (MONEY) * (ANNUAL-RETURN)**PERIOD.
-      *>      DISPLAY "The total money that you will have at retirement is"
-      *>      DISPLAY TOTAL-MONEY.
-           PERFORM A100-PROC PERIOD TIMES.
-           DISPLAY "You will retire with $", MONEY.
-           STOP RUN.
-       A100-PROC.
-           COMPUTE MONEY = (MONEY) * (ANNUAL-RETURN)
-           ADD YEARLY-DEPOSIT-AMOUNT TO MONEY.
-           DISPLAY MONEY.
-       END PROGRAM RETIREMENT-PLANNER.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    RETIREMENT-PLANNER.
+000030 AUTHOR.        TORITSEJU MIKIE.
+000040 INSTALLATION.  RETIREMENT PLANNING GROUP.
+000050 DATE-WRITTEN.  2024-01-10.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100*---------- ----  ----------------------------------------------
+000110* 2024-01-10  TM   ORIGINAL INTERACTIVE VERSION.
+000120* 2026-08-08  TM   CONVERTED FROM A ONE-CLIENT-AT-A-TIME ACCEPT
+000130*                  DIALOG TO A BATCH RUN THAT READS EVERY CLIENT
+000140*                  FROM A CLIENT MASTER FILE IN A SINGLE JOB.
+000150* 2026-08-08  TM   ADDED THE YEAR-BY-YEAR AMORTIZATION REPORT IN
+000160*                  PLACE OF THE PLAIN DISPLAY OF MONEY EACH YEAR.
+000170* 2026-08-08  TM   ADDED EDIT CHECKS ON AGE/RETIREMENT-AGE/RETURN
+000180*                  SO A BAD CLIENT RECORD IS REJECTED WITH AN
+000190*                  ERROR MESSAGE INSTEAD OF RUNNING A NEGATIVE
+000200*                  PERIOD SILENTLY.
+000210* 2026-08-08  TM   THE YEARLY DEPOSIT NOW ESCALATES BY AN
+000220*                  OPTIONAL ANNUAL RATE INSTEAD OF STAYING FLAT
+000230*                  FOR THE WHOLE PROJECTION.
+000240* 2026-08-08  TM   ADDED A CONSERVATIVE/MODERATE/AGGRESSIVE
+000250*                  SCENARIO COMPARISON PRINTED AT THE TOP OF
+000260*                  EACH CLIENT'S AMORTIZATION SCHEDULE.
+000270* 2026-08-08  TM   ADDED CHECKPOINT/RESTART SUPPORT SO A BATCH
+000280*                  RUN THAT ABENDS PARTWAY THROUGH THE CLIENT
+000290*                  MASTER FILE CAN RESUME WITHOUT REPROCESSING
+000300*                  CLIENTS ALREADY HANDLED.
+000310* 2026-08-08  TM   ADDED AN AUDIT LOG RECORD FOR EVERY CLIENT RUN
+000320*                  SO COMPLIANCE CAN RECONSTRUCT PAST PROJECTIONS.
+000330* 2026-08-08  TM   ADDED SOCIAL SECURITY AND PENSION INCOME TO THE
+000340*                  AMORTIZATION SCHEDULE SO THE CLIENT'S FULL
+000350*                  RETIREMENT INCOME PICTURE SHOWS ALONGSIDE THE
+000360*                  SAVINGS BALANCE, NOT JUST THE SAVINGS ALONE.
+000370* 2026-08-08  TM   ADDED A POST-RETIREMENT WITHDRAWAL PHASE THAT
+000380*                  DRAWS DOWN THE ENDING BALANCE AGAINST CONTINUED
+000390*                  GROWTH SO WE CAN TELL A CLIENT HOW LONG THEIR
+000400*                  MONEY WILL LAST, OR WHETHER IT OUTLASTS THEIR
+000410*                  PLANNED RETIREMENT LENGTH.
+000420* 2026-08-08  TM   ADDED ROUNDED TO THE MONEY COMPUTATIONS SO
+000430*                  FRACTIONAL CENTS NO LONGER GET TRUNCATED ON
+000440*                  EVERY PASS THROUGH A LONG PROJECTION, AND
+000450*                  SWITCHED THE CONSOLE DISPLAY OF MONEY AMOUNTS
+000460*                  TO AN EDITED PICTURE SO IT SHOWS A DOLLAR SIGN,
+000470*                  COMMAS, AND CENTS LIKE THE PRINTED REPORT DOES.
+000480*****************************************************************
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER.   IBM-370.
+000520 OBJECT-COMPUTER.   IBM-370.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT CLIENT-MASTER-FILE ASSIGN TO CLIENTIN
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT AMORT-REPORT-FILE ASSIGN TO AMORTRPT
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000620     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  CLIENT-MASTER-FILE
+000670     RECORDING MODE IS F.
+000680 COPY CLIENTREC.
+000690 FD  AMORT-REPORT-FILE
+000700     RECORDING MODE IS F.
+000710 01  AMORT-REPORT-LINE          PIC X(80).
+000720 FD  CHECKPOINT-FILE
+000730     RECORDING MODE IS F.
+000740 01  CHECKPOINT-RECORD          PIC 9(07).
+000750 FD  AUDIT-LOG-FILE
+000760     RECORDING MODE IS F.
+000770 COPY AUDITREC.
+000780 WORKING-STORAGE SECTION.
+000790*****************************************************************
+000800* SWITCHES AND COUNTERS
+000810*****************************************************************
+000820 77  WS-EOF-SWITCH              PIC X(01)      VALUE "N".
+000830     88  END-OF-CLIENT-FILE                    VALUE "Y".
+000840 77  WS-CLIENT-COUNT            PIC 9(07) COMP  VALUE ZERO.
+000850 77  WS-CHECKPOINT-STATUS       PIC X(02)      VALUE SPACES.
+000860 77  WS-CHECKPOINT-INTERVAL     PIC 9(05) COMP  VALUE 1000.
+000870 77  WS-RESTART-COUNT           PIC 9(07) COMP  VALUE ZERO.
+000880 77  WS-SKIP-COUNT              PIC 9(07) COMP  VALUE ZERO.
+000890 77  WS-CHECKPOINT-QUOTIENT     PIC 9(07) COMP  VALUE ZERO.
+000900 77  WS-CHECKPOINT-REMAINDER    PIC 9(05) COMP  VALUE ZERO.
+000910 77  WS-ERROR-COUNT             PIC 9(07) COMP  VALUE ZERO.
+000920 77  WS-VALID-SWITCH            PIC X(01)      VALUE "Y".
+000930     88  VALID-CLIENT-DATA                     VALUE "Y".
+000940     88  INVALID-CLIENT-DATA                   VALUE "N".
+000950 77  WS-MINIMUM-AGE             PIC 9(03)      VALUE 18.
+000960 77  WS-MAXIMUM-AGE             PIC 9(03)      VALUE 110.
+000970 77  WS-MAXIMUM-RETURN          PIC 9(01)V99   VALUE .20.
+000980 77  WS-MAXIMUM-ESCALATION      PIC 9(01)V99   VALUE .10.
+000990 77  WS-YEAR-NUMBER             PIC 9(03) COMP  VALUE ZERO.
+001000 77  WS-LINE-COUNT              PIC 9(03) COMP  VALUE ZERO.
+001010 77  WS-MONEY-DISPLAY           PIC $$$,$$$,$$9.99.
+001020 77  WS-DRAWDOWN-BALANCE        PIC 9(07)V99    VALUE ZERO.
+001030 77  WS-DRAWDOWN-GROWTH         PIC 9(07)V99    VALUE ZERO.
+001040 77  WS-DRAWDOWN-YEAR           PIC 9(03) COMP  VALUE ZERO.
+001050 77  WS-DRAWDOWN-AGE            PIC 9(03) COMP  VALUE ZERO.
+001060 77  WS-DEPLETED-YEAR           PIC 9(03) COMP  VALUE ZERO.
+001070 77  WS-DEPLETED-AGE            PIC 9(03) COMP  VALUE ZERO.
+001080 77  WS-DRAWDOWN-SWITCH         PIC X(01)       VALUE "N".
+001090     88  FUNDS-DEPLETED                         VALUE "Y".
+001100     88  FUNDS-NOT-DEPLETED                     VALUE "N".
+001110 77  WS-DRAWDOWN-INCOME         PIC 9(07)V99    VALUE ZERO.
+001120 77  WS-DRAWDOWN-NEED           PIC 9(07)V99    VALUE ZERO.
+001130 77  WS-REPORT-PHASE            PIC X(01)       VALUE "A".
+001140     88  ACCUMULATION-PHASE                     VALUE "A".
+001150     88  DECUMULATION-PHASE                     VALUE "D".
+001160 77  WS-PAGE-BREAK-SWITCH       PIC X(01)       VALUE "N".
+001170     88  PAGE-BROKE                             VALUE "Y".
+001180     88  PAGE-NOT-BROKEN                        VALUE "N".
+001190 77  WS-PAGE-COUNT              PIC 9(03) COMP  VALUE ZERO.
+001200 77  WS-MAX-LINES-PER-PAGE      PIC 9(03) COMP  VALUE 40.
+001210 77  WS-INTEREST-EARNED         PIC 9(07)V99    VALUE ZERO.
+001220 77  WS-ORIGINAL-MONEY          PIC 9(07)V99    VALUE ZERO.
+001230 77  WS-ORIGINAL-DEPOSIT        PIC 9(07)V99    VALUE ZERO.
+001240 77  WS-SCEN-RATE               PIC 9(01)V99    VALUE ZERO.
+001250 77  WS-SCEN-MONEY              PIC 9(07)V99    VALUE ZERO.
+001260 77  WS-SCEN-DEPOSIT            PIC 9(07)V99    VALUE ZERO.
+001270 77  WS-SCEN-LOW-BAL            PIC 9(07)V99    VALUE ZERO.
+001280 77  WS-SCEN-MED-BAL            PIC 9(07)V99    VALUE ZERO.
+001290 77  WS-SCEN-HIGH-BAL           PIC 9(07)V99    VALUE ZERO.
+001300 77  WS-ORIGINAL-RETURN         PIC 9(01)V99    VALUE ZERO.
+001310 77  WS-ORIGINAL-ESCALATION     PIC 9(01)V99    VALUE ZERO.
+001320 77  WS-OPERATOR-ID             PIC X(08)       VALUE "BATCH".
+001330 77  WS-RUN-DATE                PIC 9(08)       VALUE ZERO.
+001340 77  WS-RUN-TIME                PIC 9(08)       VALUE ZERO.
+001350 77  WS-TOTAL-OTHER-INCOME      PIC 9(07)V99    VALUE ZERO.
+001360 77  WS-INCOME-DISPLAY          PIC $$$,$$$,$$9.99.
+001370*****************************************************************
+001380* AMORTIZATION REPORT LINE LAYOUTS
+001390*****************************************************************
+001400 COPY AMORTLIN.
+001410*****************************************************************
+001420* WORKING FIELDS FOR THE CURRENT CLIENT'S PROJECTION
+001430*****************************************************************
+001440 01  AGE                        PIC 9(3).
+001450 01  MONEY                      PIC 9(7)V99.
+001460 01  RETIREMENT-AGE             PIC 9(3).
+001470 01  PERIOD                     PIC 9(3).
+001480 01  ANNUAL-RETURN              PIC 9(1)V99.
+001490 01  TOTAL-MONEY                PIC 9(9)V9(9).
+001500 01  YEARLY-DEPOSIT-AMOUNT      PIC 9(7)V99.
+001510 01  ESCALATION-RATE            PIC 9(1)V99.
+001520 PROCEDURE DIVISION.
+001530*****************************************************************
+001540* 0000-MAINLINE
+001550*    DRIVES THE BATCH RUN, ONE PROJECTION PER CLIENT-MASTER-FILE
+001560*    RECORD.
+001570*****************************************************************
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001600     PERFORM 2000-PROCESS-CLIENT THRU 2000-EXIT
+001610         UNTIL END-OF-CLIENT-FILE.
+001620     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001630     STOP RUN.
+001640*****************************************************************
+001650* 1000-INITIALIZE
+001660*    OPENS THE CLIENT MASTER FILE, SKIPS PAST ANY RECORDS ALREADY
+001670*    PROCESSED ON A PRIOR RUN PER THE CHECKPOINT FILE, AND PRIMES
+001680*    THE READ FOR THE FIRST RECORD STILL TO BE PROCESSED.  THE
+001690*    RESTART CHECK RUNS BEFORE AMORT-REPORT-FILE IS OPENED SO A
+001700*    RESTARTED RUN CAN OPEN EXTEND AND KEEP THE REPORT PAGES
+001710*    ALREADY WRITTEN FOR THE CLIENTS THE CHECKPOINT IS SKIPPING,
+001720*    THE SAME WAY AUDIT-LOG-FILE HAS ALWAYS BEEN OPENED EXTEND.
+001730*****************************************************************
+001740 1000-INITIALIZE.
+001750     OPEN INPUT CLIENT-MASTER-FILE.
+001760     OPEN EXTEND AUDIT-LOG-FILE.
+001770     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001780     ACCEPT WS-RUN-TIME FROM TIME.
+001790     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR-ID"
+001800         ON EXCEPTION
+001810             MOVE "BATCH" TO WS-OPERATOR-ID
+001820     END-ACCEPT.
+001830     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+001840     IF WS-RESTART-COUNT > ZERO
+001850         OPEN EXTEND AMORT-REPORT-FILE
+001860         DISPLAY "RESTARTING AFTER CHECKPOINT AT RECORD "
+001870             WS-RESTART-COUNT
+001880         MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+001890         MOVE WS-RESTART-COUNT TO WS-CLIENT-COUNT
+001900         PERFORM 2100-READ-CLIENT-RECORD THRU 2100-EXIT
+001910             WS-SKIP-COUNT TIMES
+001920     ELSE
+001930         OPEN OUTPUT AMORT-REPORT-FILE
+001940     END-IF.
+001950     PERFORM 2100-READ-CLIENT-RECORD THRU 2100-EXIT.
+001960 1000-EXIT.
+001970     EXIT.
+001980*****************************************************************
+001990* 1100-CHECK-RESTART
+002000*    READS THE CHECKPOINT FILE, IF ONE EXISTS, TO FIND THE NUMBER
+002010*    OF CLIENT RECORDS ALREADY PROCESSED ON A PRIOR RUN THAT DID
+002020*    NOT FINISH.  A MISSING CHECKPOINT FILE MEANS A FRESH RUN.
+002030*****************************************************************
+002040 1100-CHECK-RESTART.
+002050     MOVE ZERO TO WS-RESTART-COUNT.
+002060     OPEN INPUT CHECKPOINT-FILE.
+002070     IF WS-CHECKPOINT-STATUS = "00"
+002080         READ CHECKPOINT-FILE
+002090             AT END
+002100                 MOVE ZERO TO CHECKPOINT-RECORD
+002110         END-READ
+002120         MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+002130         CLOSE CHECKPOINT-FILE
+002140     END-IF.
+002150 1100-EXIT.
+002160     EXIT.
+002170*****************************************************************
+002180* 2000-PROCESS-CLIENT
+002190*    RUNS ONE CLIENT'S PROJECTION AND READS THE NEXT RECORD.
+002200*****************************************************************
+002210 2000-PROCESS-CLIENT.
+002220     MOVE CLM-AGE                   TO AGE.
+002230     MOVE CLM-MONEY                 TO MONEY.
+002240     MOVE CLM-RETIREMENT-AGE        TO RETIREMENT-AGE.
+002250     MOVE CLM-ANNUAL-RETURN         TO ANNUAL-RETURN.
+002260     MOVE CLM-YEARLY-DEPOSIT-AMOUNT TO YEARLY-DEPOSIT-AMOUNT.
+002270     MOVE CLM-ESCALATION-RATE       TO ESCALATION-RATE.
+002280     ADD 1 TO WS-CLIENT-COUNT.
+002290     PERFORM 2200-VALIDATE-CLIENT-DATA THRU 2200-EXIT.
+002300     IF INVALID-CLIENT-DATA
+002310         ADD 1 TO WS-ERROR-COUNT
+002320     ELSE
+002330         SUBTRACT AGE FROM RETIREMENT-AGE GIVING PERIOD
+002340         ADD 1 TO PERIOD
+002350         MOVE ANNUAL-RETURN TO WS-ORIGINAL-RETURN
+002360         MOVE ESCALATION-RATE TO WS-ORIGINAL-ESCALATION
+002370         ADD 1 TO ANNUAL-RETURN
+002380         ADD 1 TO ESCALATION-RATE
+002390         MOVE ZERO TO WS-YEAR-NUMBER
+002400         MOVE ZERO TO WS-PAGE-COUNT
+002410         MOVE ZERO TO WS-LINE-COUNT
+002420         MOVE MONEY TO WS-ORIGINAL-MONEY
+002430         MOVE YEARLY-DEPOSIT-AMOUNT TO WS-ORIGINAL-DEPOSIT
+002440         DISPLAY "CLIENT " CLM-CLIENT-ID " " CLM-CLIENT-NAME
+002450         DISPLAY "RETIRING IN " PERIOD " YEARS"
+002460         SET ACCUMULATION-PHASE TO TRUE
+002470         PERFORM 3000-PRINT-HEADERS THRU 3000-EXIT
+002480         PERFORM 2500-SCENARIO-COMPARISON THRU 2500-EXIT
+002490         PERFORM 2550-PRINT-INCOME-SOURCES THRU 2550-EXIT
+002500         PERFORM A100-PROC PERIOD TIMES
+002510         MOVE MONEY TO WS-MONEY-DISPLAY
+002520         DISPLAY "WILL RETIRE WITH " WS-MONEY-DISPLAY
+002530         IF WS-TOTAL-OTHER-INCOME NOT = ZERO
+002540             MOVE WS-TOTAL-OTHER-INCOME TO WS-INCOME-DISPLAY
+002550             DISPLAY "PLUS OTHER ANNUAL INCOME OF "
+002560                 WS-INCOME-DISPLAY
+002570         END-IF
+002580         PERFORM 2580-RUN-DECUMULATION THRU 2580-EXIT
+002590         PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT
+002600     END-IF.
+002610     DIVIDE WS-CLIENT-COUNT BY WS-CHECKPOINT-INTERVAL
+002620         GIVING WS-CHECKPOINT-QUOTIENT
+002630         REMAINDER WS-CHECKPOINT-REMAINDER.
+002640     IF WS-CHECKPOINT-REMAINDER = ZERO
+002650         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+002660     END-IF.
+002670     PERFORM 2100-READ-CLIENT-RECORD THRU 2100-EXIT.
+002680 2000-EXIT.
+002690     EXIT.
+002700*****************************************************************
+002710* 2100-READ-CLIENT-RECORD
+002720*    READS THE NEXT CLIENT MASTER RECORD, SETTING THE END-OF-FILE
+002730*    SWITCH WHEN THE FILE IS EXHAUSTED.
+002740*****************************************************************
+002750 2100-READ-CLIENT-RECORD.
+002760     READ CLIENT-MASTER-FILE
+002770         AT END
+002780             SET END-OF-CLIENT-FILE TO TRUE
+002790     END-READ.
+002800 2100-EXIT.
+002810     EXIT.
+002820*****************************************************************
+002830* 2200-VALIDATE-CLIENT-DATA
+002840*    REJECTS A CLIENT RECORD WHOSE AGE, RETIREMENT AGE, OR RETURN
+002850*    RATE IS OUT OF RANGE BEFORE ANY PROJECTION ARITHMETIC RUNS.
+002860*    IN PARTICULAR, RETIREMENT-AGE MUST EXCEED AGE SO PERIOD
+002870*    CANNOT GO NEGATIVE.  THE SCENARIO RETURN RATES ARE RANGE
+002880*    CHECKED THE SAME AS THE MAIN RETURN RATE, AND MUST EITHER
+002890*    ALL THREE BE SUPPLIED OR ALL THREE BE LEFT ZERO SO
+002900*    2500-SCENARIO-COMPARISON NEVER RUNS A COMPARISON WITH ONLY
+002910*    PART OF THE SCENARIO DATA ON FILE.  CLM-WITHDRAWAL-AMOUNT AND
+002920*    CLM-RETIREMENT-LENGTH MUST LIKEWISE EITHER BOTH BE SUPPLIED
+002930*    OR BOTH BE LEFT ZERO, SO 2580-RUN-DECUMULATION NEVER MISTAKES
+002940*    A MISSING RETIREMENT LENGTH FOR A DRAWDOWN THAT LASTS THE
+002950*    FULL PROJECTION WITHOUT EVER WITHDRAWING ANYTHING.
+002960*    CLM-ESCALATION-RATE IS RANGE CHECKED AS WELL, SINCE
+002970*    2000-PROCESS-CLIENT ADDS 1 TO IT TO BUILD A GROWTH FACTOR AND
+002980*    AN ESCALATION RATE OF 9.00 OR MORE WOULD OVERFLOW THAT SINGLE
+002990*    INTEGER DIGIT, WRAPPING TO A NONSENSE FACTOR INSTEAD OF BEING
+003000*    CAUGHT HERE.
+003010*****************************************************************
+003020 2200-VALIDATE-CLIENT-DATA.
+003030     SET VALID-CLIENT-DATA TO TRUE.
+003040     IF AGE < WS-MINIMUM-AGE OR AGE > WS-MAXIMUM-AGE
+003050         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003060             ": AGE " AGE " IS OUT OF RANGE"
+003070         SET INVALID-CLIENT-DATA TO TRUE
+003080     END-IF.
+003090     IF RETIREMENT-AGE < WS-MINIMUM-AGE
+003100         OR RETIREMENT-AGE > WS-MAXIMUM-AGE
+003110         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003120             ": RETIREMENT AGE " RETIREMENT-AGE " IS OUT OF RANGE"
+003130         SET INVALID-CLIENT-DATA TO TRUE
+003140     END-IF.
+003150     IF RETIREMENT-AGE NOT > AGE
+003160         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003170             ": RETIREMENT AGE " RETIREMENT-AGE
+003180             " MUST BE GREATER THAN AGE " AGE
+003190         SET INVALID-CLIENT-DATA TO TRUE
+003200     END-IF.
+003210     IF ANNUAL-RETURN > WS-MAXIMUM-RETURN
+003220         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003230             ": ANNUAL RETURN " ANNUAL-RETURN
+003240             " IS NOT A REASONABLE RATE"
+003250         SET INVALID-CLIENT-DATA TO TRUE
+003260     END-IF.
+003270     IF CLM-ESCALATION-RATE > WS-MAXIMUM-ESCALATION
+003280         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003290             ": ESCALATION RATE " CLM-ESCALATION-RATE
+003300             " IS NOT A REASONABLE RATE"
+003310         SET INVALID-CLIENT-DATA TO TRUE
+003320     END-IF.
+003330     IF CLM-SCENARIO-LOW-RETURN  > WS-MAXIMUM-RETURN
+003340         OR CLM-SCENARIO-MED-RETURN  > WS-MAXIMUM-RETURN
+003350         OR CLM-SCENARIO-HIGH-RETURN > WS-MAXIMUM-RETURN
+003360         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003370             ": A SCENARIO RETURN RATE IS NOT A REASONABLE RATE"
+003380         SET INVALID-CLIENT-DATA TO TRUE
+003390     END-IF.
+003400     IF (CLM-SCENARIO-LOW-RETURN = ZERO OR
+003410         CLM-SCENARIO-MED-RETURN = ZERO OR
+003420         CLM-SCENARIO-HIGH-RETURN = ZERO)
+003430         AND NOT (CLM-SCENARIO-LOW-RETURN = ZERO AND
+003440             CLM-SCENARIO-MED-RETURN = ZERO AND
+003450             CLM-SCENARIO-HIGH-RETURN = ZERO)
+003460         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003470             ": SCENARIO RETURN RATES MUST BE SUPPLIED FOR ALL"
+003480             " THREE OF LOW/MED/HIGH, OR LEFT ZERO FOR NONE"
+003490         SET INVALID-CLIENT-DATA TO TRUE
+003500     END-IF.
+003510     IF (CLM-WITHDRAWAL-AMOUNT = ZERO AND
+003520         CLM-RETIREMENT-LENGTH NOT = ZERO)
+003530         OR (CLM-WITHDRAWAL-AMOUNT NOT = ZERO AND
+003540             CLM-RETIREMENT-LENGTH = ZERO)
+003550         DISPLAY "**ERROR** CLIENT " CLM-CLIENT-ID
+003560             ": WITHDRAWAL AMOUNT AND RETIREMENT LENGTH MUST"
+003570             " BOTH BE SUPPLIED, OR BOTH BE LEFT ZERO"
+003580         SET INVALID-CLIENT-DATA TO TRUE
+003590     END-IF.
+003600 2200-EXIT.
+003610     EXIT.
+003620*****************************************************************
+003630* 2500-SCENARIO-COMPARISON
+003640*    PRINTS A SIDE-BY-SIDE COMPARISON OF THE CLIENT'S ENDING
+003650*    BALANCE UNDER A CONSERVATIVE, MODERATE, AND AGGRESSIVE
+003660*    RETURN ASSUMPTION, USING THE SAME PERIOD AND DEPOSIT
+003670*    ASSUMPTIONS AS THE MAIN PROJECTION.  SKIPPED WHEN NONE OF
+003680*    THE THREE SCENARIO RATES WAS SUPPLIED.
+003690*****************************************************************
+003700 2500-SCENARIO-COMPARISON.
+003710     IF CLM-SCENARIO-LOW-RETURN  = ZERO AND
+003720        CLM-SCENARIO-MED-RETURN  = ZERO AND
+003730        CLM-SCENARIO-HIGH-RETURN = ZERO
+003740         GO TO 2500-EXIT
+003750     END-IF.
+003760     MOVE CLM-SCENARIO-LOW-RETURN TO WS-SCEN-RATE.
+003770     PERFORM 2600-RUN-SCENARIO THRU 2600-EXIT.
+003780     MOVE WS-SCEN-MONEY TO WS-SCEN-LOW-BAL.
+003790     MOVE CLM-SCENARIO-MED-RETURN TO WS-SCEN-RATE.
+003800     PERFORM 2600-RUN-SCENARIO THRU 2600-EXIT.
+003810     MOVE WS-SCEN-MONEY TO WS-SCEN-MED-BAL.
+003820     MOVE CLM-SCENARIO-HIGH-RETURN TO WS-SCEN-RATE.
+003830     PERFORM 2600-RUN-SCENARIO THRU 2600-EXIT.
+003840     MOVE WS-SCEN-MONEY TO WS-SCEN-HIGH-BAL.
+003850     MOVE PERIOD TO RPT-SCENARIO-YEAR.
+003860     WRITE AMORT-REPORT-LINE FROM RPT-SCENARIO-HEADING.
+003870     WRITE AMORT-REPORT-LINE FROM RPT-SCENARIO-COLUMNS.
+003880     MOVE WS-SCEN-LOW-BAL  TO RPT-SCEN-LOW-BAL.
+003890     MOVE WS-SCEN-MED-BAL  TO RPT-SCEN-MED-BAL.
+003900     MOVE WS-SCEN-HIGH-BAL TO RPT-SCEN-HIGH-BAL.
+003910     WRITE AMORT-REPORT-LINE FROM RPT-SCENARIO-DETAIL.
+003920     WRITE AMORT-REPORT-LINE FROM RPT-BLANK-LINE.
+003930     ADD 4 TO WS-LINE-COUNT.
+003940 2500-EXIT.
+003950     EXIT.
+003960*****************************************************************
+003970* 2550-PRINT-INCOME-SOURCES
+003980*    PRINTS ANY SOCIAL SECURITY AND PENSION BENEFITS ON FILE FOR
+003990*    THE CLIENT, ALONGSIDE THE SAVINGS BALANCE PROJECTION, AND
+004000*    TOTALS WHATEVER OF THOSE BENEFITS WILL ALREADY HAVE STARTED
+004010*    BY RETIREMENT AGE.  SKIPPED WHEN THE CLIENT HAS NEITHER.
+004020*****************************************************************
+004030 2550-PRINT-INCOME-SOURCES.
+004040     MOVE ZERO TO WS-TOTAL-OTHER-INCOME.
+004050     IF CLM-SS-ANNUAL-BENEFIT = ZERO AND
+004060        CLM-PENSION-ANNUAL-BENEFIT = ZERO
+004070         GO TO 2550-EXIT
+004080     END-IF.
+004090     WRITE AMORT-REPORT-LINE FROM RPT-INCOME-HEADING.
+004100     ADD 1 TO WS-LINE-COUNT.
+004110     IF CLM-SS-ANNUAL-BENEFIT NOT = ZERO
+004120         MOVE CLM-SS-ANNUAL-BENEFIT TO RPT-SS-BENEFIT
+004130         MOVE CLM-SS-START-AGE      TO RPT-SS-START-AGE
+004140         WRITE AMORT-REPORT-LINE FROM RPT-INCOME-SS-LINE
+004150         ADD 1 TO WS-LINE-COUNT
+004160         IF CLM-SS-START-AGE NOT > RETIREMENT-AGE
+004170             ADD CLM-SS-ANNUAL-BENEFIT TO WS-TOTAL-OTHER-INCOME
+004180         END-IF
+004190     END-IF.
+004200     IF CLM-PENSION-ANNUAL-BENEFIT NOT = ZERO
+004210         MOVE CLM-PENSION-ANNUAL-BENEFIT TO RPT-PENSION-BENEFIT
+004220         MOVE CLM-PENSION-START-AGE      TO RPT-PENSION-START-AGE
+004230         WRITE AMORT-REPORT-LINE FROM RPT-INCOME-PENSION-LINE
+004240         ADD 1 TO WS-LINE-COUNT
+004250         IF CLM-PENSION-START-AGE NOT > RETIREMENT-AGE
+004260             ADD CLM-PENSION-ANNUAL-BENEFIT
+004270                TO WS-TOTAL-OTHER-INCOME
+004280         END-IF
+004290     END-IF.
+004300     MOVE WS-TOTAL-OTHER-INCOME TO RPT-TOTAL-OTHER-INCOME.
+004310     WRITE AMORT-REPORT-LINE FROM RPT-INCOME-TOTAL-LINE.
+004320     WRITE AMORT-REPORT-LINE FROM RPT-BLANK-LINE.
+004330     ADD 2 TO WS-LINE-COUNT.
+004340 2550-EXIT.
+004350     EXIT.
+004360*****************************************************************
+004370* 2580-RUN-DECUMULATION
+004380*    TAKES THE ENDING BALANCE FROM THE ACCUMULATION PHASE AND
+004390*    SIMULATES ANNUAL WITHDRAWALS AGAINST CONTINUED GROWTH AT THE
+004400*    CLIENT'S ORIGINAL RATE OF RETURN, FOR UP TO
+004410*    CLM-RETIREMENT-LENGTH YEARS, SO WE CAN TELL A CLIENT HOW LONG
+004420*    THE MONEY WILL LAST.  EACH YEAR'S WITHDRAWAL IS NETTED
+004430*    AGAINST ANY SOCIAL SECURITY OR PENSION INCOME STARTED BY THAT
+004440*    AGE, SINCE THE SAVINGS BALANCE ONLY HAS TO COVER WHATEVER
+004450*    INCOME DOESN'T.  SWITCHES WS-REPORT-PHASE TO THE DECUMULATION
+004460*    SETTING BEFORE CHECKING FOR A PAGE BREAK, SO THIS SECTION'S
+004470*    HEADING BLOCK IS NEVER STRANDED AT THE BOTTOM OF A PAGE, AND
+004480*    SO 3000-PRINT-HEADERS PRINTS THE RIGHT COLUMN HEADING IF THE
+004490*    YEAR-BY-YEAR LOOP LATER BREAKS TO A NEW PAGE.  IF THAT CHECK
+004500*    ACTUALLY BREAKS THE PAGE, 3000-PRINT-HEADERS HAS ALREADY
+004510*    PRINTED THE DECUMULATION COLUMN HEADINGS FOR THE NEW PAGE, SO
+004520*    THIS SECTION'S OWN HEADING/COLUMN LINES ARE SKIPPED TO AVOID
+004530*    PRINTING THEM TWICE.  SKIPPED ENTIRELY WHEN NO WITHDRAWAL
+004540*    AMOUNT IS ON FILE FOR THE CLIENT.
+004550*****************************************************************
+004560 2580-RUN-DECUMULATION.
+004570     IF CLM-WITHDRAWAL-AMOUNT = ZERO
+004580         GO TO 2580-EXIT
+004590     END-IF.
+004600     MOVE MONEY          TO WS-DRAWDOWN-BALANCE.
+004610     MOVE ZERO            TO WS-DRAWDOWN-YEAR.
+004620     MOVE RETIREMENT-AGE TO WS-DRAWDOWN-AGE.
+004630     SET FUNDS-NOT-DEPLETED TO TRUE.
+004640     SET DECUMULATION-PHASE TO TRUE.
+004650     PERFORM 3100-CHECK-PAGE-BREAK THRU 3100-EXIT.
+004660     IF NOT PAGE-BROKE
+004670         WRITE AMORT-REPORT-LINE FROM RPT-BLANK-LINE
+004680         WRITE AMORT-REPORT-LINE FROM RPT-DECUM-HEADING
+004690         WRITE AMORT-REPORT-LINE FROM RPT-DECUM-COLUMNS
+004700         ADD 3 TO WS-LINE-COUNT
+004710     END-IF.
+004720     PERFORM 2590-DECUMULATION-YEAR THRU 2590-EXIT
+004730         UNTIL WS-DRAWDOWN-YEAR NOT < CLM-RETIREMENT-LENGTH
+004740            OR FUNDS-DEPLETED.
+004750     IF FUNDS-DEPLETED
+004760         MOVE WS-DEPLETED-YEAR TO RPT-DEPLETED-YEAR
+004770         MOVE WS-DEPLETED-AGE  TO RPT-DEPLETED-AGE
+004780         WRITE AMORT-REPORT-LINE FROM RPT-DECUM-DEPLETED-LINE
+004790         DISPLAY "SAVINGS DEPLETED IN DRAWDOWN YEAR "
+004800             WS-DEPLETED-YEAR " AT AGE " WS-DEPLETED-AGE
+004810     ELSE
+004820         WRITE AMORT-REPORT-LINE FROM RPT-DECUM-LASTS-LINE
+004830         MOVE WS-DRAWDOWN-BALANCE TO RPT-DECUM-END-BALANCE
+004840         WRITE AMORT-REPORT-LINE FROM RPT-DECUM-ENDING-LINE
+004850         DISPLAY "SAVINGS LAST THE FULL RETIREMENT LENGTH"
+004860     END-IF.
+004870     ADD 2 TO WS-LINE-COUNT.
+004880 2580-EXIT.
+004890     EXIT.
+004900*****************************************************************
+004910* 2590-DECUMULATION-YEAR
+004920*    ONE YEAR OF THE DRAWDOWN PHASE: GROWS WS-DRAWDOWN-BALANCE AT
+004930*    THE CLIENT'S ORIGINAL RATE OF RETURN, THEN NETS ANY SOCIAL
+004940*    SECURITY OR PENSION INCOME THAT HAS STARTED BY THE CLIENT'S
+004950*    CURRENT AGE AGAINST THE ANNUAL WITHDRAWAL AMOUNT SO ONLY THE
+004960*    REMAINING NEED IS ACTUALLY DRAWN FROM SAVINGS.  IF THAT NET
+004970*    NEED WOULD TAKE THE BALANCE BELOW ZERO, THE BALANCE IS DRIVEN
+004980*    TO ZERO AND THE YEAR/AGE OF DEPLETION ARE REMEMBERED FOR THE
+004990*    REPORT.
+005000*****************************************************************
+005010 2590-DECUMULATION-YEAR.
+005020     ADD 1 TO WS-DRAWDOWN-YEAR.
+005030     ADD 1 TO WS-DRAWDOWN-AGE.
+005040     COMPUTE WS-DRAWDOWN-GROWTH ROUNDED =
+005050         WS-DRAWDOWN-BALANCE * WS-ORIGINAL-RETURN.
+005060     ADD WS-DRAWDOWN-GROWTH TO WS-DRAWDOWN-BALANCE.
+005070     MOVE ZERO TO WS-DRAWDOWN-INCOME.
+005080     IF CLM-SS-ANNUAL-BENEFIT NOT = ZERO
+005090         AND CLM-SS-START-AGE NOT > WS-DRAWDOWN-AGE
+005100         ADD CLM-SS-ANNUAL-BENEFIT TO WS-DRAWDOWN-INCOME
+005110     END-IF.
+005120     IF CLM-PENSION-ANNUAL-BENEFIT NOT = ZERO
+005130         AND CLM-PENSION-START-AGE NOT > WS-DRAWDOWN-AGE
+005140         ADD CLM-PENSION-ANNUAL-BENEFIT TO WS-DRAWDOWN-INCOME
+005150     END-IF.
+005160     IF WS-DRAWDOWN-INCOME NOT < CLM-WITHDRAWAL-AMOUNT
+005170         MOVE ZERO TO WS-DRAWDOWN-NEED
+005180     ELSE
+005190         SUBTRACT WS-DRAWDOWN-INCOME FROM CLM-WITHDRAWAL-AMOUNT
+005200             GIVING WS-DRAWDOWN-NEED
+005210     END-IF.
+005220     IF WS-DRAWDOWN-NEED > WS-DRAWDOWN-BALANCE
+005230         MOVE WS-DRAWDOWN-YEAR TO WS-DEPLETED-YEAR
+005240         MOVE WS-DRAWDOWN-AGE  TO WS-DEPLETED-AGE
+005250         MOVE ZERO TO WS-DRAWDOWN-BALANCE
+005260         SET FUNDS-DEPLETED TO TRUE
+005270     ELSE
+005280         SUBTRACT WS-DRAWDOWN-NEED FROM WS-DRAWDOWN-BALANCE
+005290     END-IF.
+005300     PERFORM 3100-CHECK-PAGE-BREAK THRU 3100-EXIT.
+005310     MOVE WS-DRAWDOWN-YEAR      TO RPT-DECUM-YEAR.
+005320     MOVE WS-DRAWDOWN-AGE       TO RPT-DECUM-AGE.
+005330     MOVE WS-DRAWDOWN-NEED      TO RPT-DECUM-WITHDRAWAL.
+005340     MOVE WS-DRAWDOWN-GROWTH    TO RPT-DECUM-GROWTH.
+005350     MOVE WS-DRAWDOWN-BALANCE   TO RPT-DECUM-BALANCE.
+005360     WRITE AMORT-REPORT-LINE FROM RPT-DECUM-DETAIL.
+005370     ADD 1 TO WS-LINE-COUNT.
+005380 2590-EXIT.
+005390     EXIT.
+005400*****************************************************************
+005410* 2600-RUN-SCENARIO
+005420*    PROJECTS WS-ORIGINAL-MONEY FORWARD PERIOD YEARS AT
+005430*    WS-SCEN-RATE, ESCALATING THE DEPOSIT THE SAME WAY THE MAIN
+005440*    PROJECTION DOES, WITHOUT DISTURBING MONEY OR
+005450*    YEARLY-DEPOSIT-AMOUNT USED BY THE MAIN PROJECTION.
+005460*****************************************************************
+005470 2600-RUN-SCENARIO.
+005480     ADD 1 TO WS-SCEN-RATE.
+005490     MOVE WS-ORIGINAL-MONEY   TO WS-SCEN-MONEY.
+005500     MOVE WS-ORIGINAL-DEPOSIT TO WS-SCEN-DEPOSIT.
+005510     PERFORM 2700-SCENARIO-YEAR THRU 2700-EXIT PERIOD TIMES.
+005520 2600-EXIT.
+005530     EXIT.
+005540*****************************************************************
+005550* 2700-SCENARIO-YEAR
+005560*    APPLIES ONE YEAR OF GROWTH AND DEPOSIT TO THE SCENARIO
+005570*    WORKING BALANCE.
+005580*****************************************************************
+005590 2700-SCENARIO-YEAR.
+005600     COMPUTE WS-SCEN-MONEY ROUNDED = WS-SCEN-MONEY * WS-SCEN-RATE
+005610     ADD WS-SCEN-DEPOSIT TO WS-SCEN-MONEY.
+005620     COMPUTE WS-SCEN-DEPOSIT ROUNDED =
+005630         WS-SCEN-DEPOSIT * ESCALATION-RATE.
+005640 2700-EXIT.
+005650     EXIT.
+005660*****************************************************************
+005670* 2800-WRITE-CHECKPOINT
+005680*    REWRITES THE CHECKPOINT FILE WITH THE NUMBER OF CLIENT
+005690*    RECORDS SUCCESSFULLY PROCESSED SO FAR, SO A RESTARTED RUN
+005700*    CAN SKIP PAST THEM.  A FAILED CHECKPOINT WRITE DEFEATS THE
+005710*    WHOLE RESTART FEATURE WITHOUT ANYONE NOTICING UNTIL THE NEXT
+005720*    ABEND, SO THE OPEN STATUS IS CHECKED AND THE RUN IS STOPPED
+005730*    RATHER THAN LEFT TO FAIL SILENTLY.
+005740*****************************************************************
+005750 2800-WRITE-CHECKPOINT.
+005760     OPEN OUTPUT CHECKPOINT-FILE.
+005770     IF WS-CHECKPOINT-STATUS NOT = "00"
+005780         DISPLAY "**ERROR** UNABLE TO OPEN CHECKPOINT FILE, "
+005790             "STATUS " WS-CHECKPOINT-STATUS
+005800         MOVE 16 TO RETURN-CODE
+005810         STOP RUN
+005820     END-IF.
+005830     MOVE WS-CLIENT-COUNT TO CHECKPOINT-RECORD.
+005840     WRITE CHECKPOINT-RECORD.
+005850     CLOSE CHECKPOINT-FILE.
+005860     DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-CLIENT-COUNT.
+005870 2800-EXIT.
+005880     EXIT.
+005890*****************************************************************
+005900* 2900-WRITE-AUDIT-RECORD
+005910*    APPENDS ONE RECORD TO THE AUDIT LOG DESCRIBING THE INPUTS AND
+005920*    RESULT OF THIS CLIENT'S PROJECTION, FOR LATER COMPLIANCE
+005930*    REVIEW.  COVERS THE ESCALATION RATE, THE SCENARIO RATES, ANY
+005940*    SOCIAL SECURITY/PENSION INCOME, AND THE WITHDRAWAL/
+005950*    DECUMULATION INPUTS AND OUTCOME, SO COMPLIANCE CAN
+005960*    RECONSTRUCT A PROJECTION THAT USED ANY OF THEM.
+005970*****************************************************************
+005980 2900-WRITE-AUDIT-RECORD.
+005990     MOVE WS-RUN-DATE               TO AUD-RUN-DATE.
+006000     MOVE WS-RUN-TIME               TO AUD-RUN-TIME.
+006010     MOVE WS-OPERATOR-ID            TO AUD-OPERATOR-ID.
+006020     MOVE CLM-CLIENT-ID             TO AUD-CLIENT-ID.
+006030     MOVE AGE                       TO AUD-AGE.
+006040     MOVE WS-ORIGINAL-MONEY         TO AUD-MONEY.
+006050     MOVE RETIREMENT-AGE            TO AUD-RETIREMENT-AGE.
+006060     MOVE WS-ORIGINAL-RETURN        TO AUD-ANNUAL-RETURN.
+006070     MOVE WS-ORIGINAL-DEPOSIT       TO AUD-YEARLY-DEPOSIT-AMOUNT.
+006080     MOVE WS-ORIGINAL-ESCALATION    TO AUD-ESCALATION-RATE.
+006090     MOVE CLM-SCENARIO-LOW-RETURN   TO AUD-SCENARIO-LOW-RETURN.
+006100     MOVE CLM-SCENARIO-MED-RETURN   TO AUD-SCENARIO-MED-RETURN.
+006110     MOVE CLM-SCENARIO-HIGH-RETURN  TO AUD-SCENARIO-HIGH-RETURN.
+006120     MOVE CLM-SS-ANNUAL-BENEFIT     TO AUD-SS-ANNUAL-BENEFIT.
+006130     MOVE CLM-SS-START-AGE          TO AUD-SS-START-AGE.
+006140     MOVE CLM-PENSION-ANNUAL-BENEFIT
+006150         TO AUD-PENSION-ANNUAL-BENEFIT.
+006160     MOVE CLM-PENSION-START-AGE     TO AUD-PENSION-START-AGE.
+006170     MOVE CLM-WITHDRAWAL-AMOUNT     TO AUD-WITHDRAWAL-AMOUNT.
+006180     MOVE CLM-RETIREMENT-LENGTH     TO AUD-RETIREMENT-LENGTH.
+006190     IF CLM-WITHDRAWAL-AMOUNT = ZERO
+006200         SET AUD-DECUM-NOT-APPLICABLE TO TRUE
+006210         MOVE ZERO TO AUD-DEPLETED-YEAR
+006220         MOVE ZERO TO AUD-DEPLETED-AGE
+006230         MOVE ZERO TO AUD-DECUM-END-BALANCE
+006240     ELSE
+006250         IF FUNDS-DEPLETED
+006260             SET AUD-DECUM-DEPLETED TO TRUE
+006270             MOVE WS-DEPLETED-YEAR TO AUD-DEPLETED-YEAR
+006280             MOVE WS-DEPLETED-AGE  TO AUD-DEPLETED-AGE
+006290             MOVE ZERO TO AUD-DECUM-END-BALANCE
+006300         ELSE
+006310             SET AUD-DECUM-LASTED TO TRUE
+006320             MOVE ZERO TO AUD-DEPLETED-YEAR
+006330             MOVE ZERO TO AUD-DEPLETED-AGE
+006340             MOVE WS-DRAWDOWN-BALANCE TO AUD-DECUM-END-BALANCE
+006350         END-IF
+006360     END-IF.
+006370     MOVE MONEY                     TO AUD-FINAL-RESULT.
+006380     WRITE AUDIT-LOG-RECORD.
+006390 2900-EXIT.
+006400     EXIT.
+006410*****************************************************************
+006420* A100-PROC
+006430*    APPLIES ONE YEAR OF GROWTH AND DEPOSIT TO MONEY AND WRITES
+006440*    ONE DETAIL LINE OF THE AMORTIZATION REPORT.
+006450*****************************************************************
+006460 A100-PROC.
+006470     ADD 1 TO WS-YEAR-NUMBER.
+006480     COMPUTE WS-INTEREST-EARNED ROUNDED =
+006490         MONEY * (ANNUAL-RETURN - 1).
+006500     COMPUTE MONEY ROUNDED = (MONEY) * (ANNUAL-RETURN)
+006510     ADD YEARLY-DEPOSIT-AMOUNT TO MONEY.
+006520     PERFORM 3100-CHECK-PAGE-BREAK THRU 3100-EXIT.
+006530     MOVE WS-YEAR-NUMBER          TO RPT-YEAR.
+006540     MOVE YEARLY-DEPOSIT-AMOUNT   TO RPT-DEPOSIT.
+006550     MOVE WS-INTEREST-EARNED      TO RPT-INTEREST.
+006560     MOVE MONEY                   TO RPT-BALANCE.
+006570     WRITE AMORT-REPORT-LINE FROM RPT-DETAIL-LINE.
+006580     ADD 1 TO WS-LINE-COUNT.
+006590     COMPUTE YEARLY-DEPOSIT-AMOUNT ROUNDED =
+006600         YEARLY-DEPOSIT-AMOUNT * ESCALATION-RATE.
+006610*****************************************************************
+006620* 3000-PRINT-HEADERS
+006630*    STARTS A NEW REPORT PAGE: PAGE HEADING, CLIENT HEADING, AND
+006640*    COLUMN HEADINGS.  THE COLUMN HEADING PRINTED DEPENDS ON
+006650*    WS-REPORT-PHASE SO A PAGE BREAK DURING THE DECUMULATION LOOP
+006660*    REPRINTS THE WITHDRAWAL/GROWTH/BALANCE COLUMNS INSTEAD OF THE
+006670*    ACCUMULATION PHASE'S DEPOSIT/INTEREST COLUMNS.
+006680*****************************************************************
+006690 3000-PRINT-HEADERS.
+006700     ADD 1 TO WS-PAGE-COUNT.
+006710     MOVE WS-PAGE-COUNT TO RPT-PAGE-NO.
+006720     WRITE AMORT-REPORT-LINE FROM RPT-HEADING-1.
+006730     MOVE CLM-CLIENT-ID   TO RPT-CLIENT-ID.
+006740     MOVE CLM-CLIENT-NAME TO RPT-CLIENT-NAME.
+006750     WRITE AMORT-REPORT-LINE FROM RPT-HEADING-2.
+006760     WRITE AMORT-REPORT-LINE FROM RPT-BLANK-LINE.
+006770     IF DECUMULATION-PHASE
+006780         WRITE AMORT-REPORT-LINE FROM RPT-DECUM-COLUMNS
+006790     ELSE
+006800         WRITE AMORT-REPORT-LINE FROM RPT-COLUMN-HEADING
+006810     END-IF.
+006820     WRITE AMORT-REPORT-LINE FROM RPT-BLANK-LINE.
+006830     MOVE ZERO TO WS-LINE-COUNT.
+006840 3000-EXIT.
+006850     EXIT.
+006860*****************************************************************
+006870* 3100-CHECK-PAGE-BREAK
+006880*    STARTS A NEW PAGE WHEN THE CURRENT ONE IS FULL.  SETS
+006890*    WS-PAGE-BREAK-SWITCH SO THE CALLER CAN TELL WHETHER A BREAK
+006900*    ACTUALLY HAPPENED, SINCE 2580-RUN-DECUMULATION MUST SKIP ITS
+006910*    OWN HEADING LINES WHEN 3000-PRINT-HEADERS JUST PRINTED THEM.
+006920*****************************************************************
+006930 3100-CHECK-PAGE-BREAK.
+006940     SET PAGE-NOT-BROKEN TO TRUE.
+006950     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+006960         PERFORM 3000-PRINT-HEADERS THRU 3000-EXIT
+006970         SET PAGE-BROKE TO TRUE
+006980     END-IF.
+006990 3100-EXIT.
+007000     EXIT.
+007010*****************************************************************
+007020* 9000-TERMINATE
+007030*    CLOSES FILES, REPORTS THE NUMBER OF CLIENTS PROCESSED, AND
+007040*    CLEARS THE CHECKPOINT SINCE THE WHOLE FILE RAN TO COMPLETION.
+007050*    THE RUN HAS ALREADY SUCCEEDED BY THIS POINT, SO A FAILURE TO
+007060*    CLEAR THE CHECKPOINT IS LOGGED RATHER THAN ABORTED ON --
+007070*    WORST CASE A RESTART RE-SKIPS RECORDS THAT ARE ALREADY DONE,
+007080*    WHICH ONLY WASTES TIME INSTEAD OF LOSING WORK.
+007090*****************************************************************
+007100 9000-TERMINATE.
+007110     CLOSE CLIENT-MASTER-FILE.
+007120     CLOSE AMORT-REPORT-FILE.
+007130     CLOSE AUDIT-LOG-FILE.
+007140     OPEN OUTPUT CHECKPOINT-FILE.
+007150     IF WS-CHECKPOINT-STATUS NOT = "00"
+007160         DISPLAY "**WARNING** UNABLE TO CLEAR CHECKPOINT FILE, "
+007170             "STATUS " WS-CHECKPOINT-STATUS
+007180     END-IF.
+007190     MOVE ZERO TO CHECKPOINT-RECORD.
+007200     WRITE CHECKPOINT-RECORD.
+007210     CLOSE CHECKPOINT-FILE.
+007220     DISPLAY "CLIENTS PROCESSED: " WS-CLIENT-COUNT.
+007230     DISPLAY "CLIENTS REJECTED:  " WS-ERROR-COUNT.
+007240 9000-EXIT.
+007250     EXIT.
+007260 END PROGRAM RETIREMENT-PLANNER.
